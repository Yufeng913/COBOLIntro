@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*
+000030*   CHKPTREC.CPY
+000040*
+000050*   CHECKPOINT RECORD FOR THE COBOLINTRO TRANSACTION BATCH RUN.
+000060*   ONE RECORD IS APPENDED EVERY CK-INTERVAL TRANSACTIONS SO A
+000070*   RESTART CAN SKIP WORK ALREADY PROCESSED INSTEAD OF REREADING
+000080*   THE TRANSACTION FILE FROM RECORD ONE.
+000090*
+000100*   MODIFICATION HISTORY
+000110*   --------------------------------------------------------
+000120*   2026-08-09  YFY  NEW.
+000125*   2026-08-09  YFY  ADDED CK-EXCEPTION-COUNT SO A RESTART CAN
+000126*                    RESTORE THE EXCEPTION COUNT ALONG WITH THE
+000127*                    SEQ NO/TOTAL/RECORD COUNT IT ALREADY CARRIED.
+000128*
+000140*****************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CK-LAST-SEQ-NO          PIC 9(06).
+000170     05  CK-RUNNING-TOTAL        PIC 9(09).
+000180     05  CK-RECORD-COUNT         PIC 9(07).
+000182     05  CK-EXCEPTION-COUNT      PIC 9(07).
+000190     05  FILLER                  PIC X(03).
