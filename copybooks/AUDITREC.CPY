@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*
+000030*   AUDITREC.CPY
+000040*
+000050*   BEFORE/AFTER AUDIT RECORD.  ONE RECORD IS APPENDED TO THE
+000060*   AUDIT LOG EVERY TIME A CUSTOMER-MASTER FIELD OR A PAYCHECK
+000070*   AMOUNT IS CHANGED, SO THE CHANGE CAN BE TRACED BACK TO THE
+000080*   JOB/RUN THAT MADE IT.
+000090*
+000100*   MODIFICATION HISTORY
+000110*   --------------------------------------------------------
+000120*   2026-08-09  YFY  NEW.
+000130*
+000140*****************************************************************
+000150 01  AUDIT-RECORD.
+000160     05  AU-IDENT                PIC 9(03).
+000170     05  AU-FIELD-NAME           PIC X(15).
+000180     05  AU-OLD-VALUE            PIC X(20).
+000190     05  AU-NEW-VALUE            PIC X(20).
+000200     05  AU-TIMESTAMP.
+000210         10  AU-DATE             PIC 9(08).
+000220         10  AU-TIME             PIC 9(08).
+000230     05  AU-JOB-ID               PIC X(08).
