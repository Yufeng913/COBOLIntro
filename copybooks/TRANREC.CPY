@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*
+000030*   TRANREC.CPY
+000040*
+000050*   TRANSACTION RECORD FOR THE COBOLINTRO BATCH RUN.  ONE RECORD
+000060*   PER NUM1/NUM2 PAIR TO BE SUMMED, PLUS THE SSN TO BE EDITED.
+000070*   TR-SEQ-NO DRIVES CHECKPOINT/RESTART POSITIONING.
+000080*
+000090*   MODIFICATION HISTORY
+000100*   --------------------------------------------------------
+000110*   2026-08-09  YFY  NEW - REPLACES THE ACCEPT Num1/Num2 LOOP.
+000120*
+000130*****************************************************************
+000140 01  TRANSACTION-RECORD.
+000150     05  TR-SEQ-NO               PIC 9(06).
+000160     05  TR-NUM1                 PIC 9(01).
+000170     05  TR-NUM2                 PIC 9(01).
+000180     05  TR-SSN.
+000190         10  TR-SSN-AREA         PIC 9(03).
+000200         10  TR-SSN-GROUP        PIC 9(02).
+000210         10  TR-SSN-SERIAL       PIC 9(04).
+000220     05  FILLER                  PIC X(10).
