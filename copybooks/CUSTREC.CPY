@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*
+000030*   CUSTREC.CPY
+000040*
+000050*   PERSON-MASTER RECORD LAYOUT.  SHARED BY THE CUSTOMER-MASTER
+000060*   FILE MAINTAINED IN COBOLINTRO2 AND THE EMPLOYEE FILE READ BY
+000070*   THE PAYROLL BATCH RUN (PAYROLL).  RECORD KEY IS IDENT.
+000080*
+000090*   MODIFICATION HISTORY
+000100*   --------------------------------------------------------
+000110*   2022-04-30  YFY  ORIGINAL CUSTOMER GROUP (IN COBOLINTRO2).
+000120*   2026-08-09  YFY  PULLED OUT TO A COPYBOOK AND EXTENDED WITH
+000130*                    PAYROLL FIELDS SO THE PAYROLL RUN CAN
+000140*                    REUSE THE SAME RECORD SHAPE AND KEY.
+000150*
+000160*****************************************************************
+000170 01  CUSTOMER-MASTER-RECORD.
+000180     05  Ident                   PIC 9(03).
+000190     05  CustName                PIC X(20).
+000200     05  DateofBirth.
+000210         10  MOB                 PIC 9(02).
+000220         10  DOB                 PIC 9(02).
+000230         10  YOB                 PIC 9(04).
+000240     05  HourlyRate              PIC 9(03)V99.
+000250     05  HoursWorked             PIC 9(03)V99.
+000260     05  PayCheck                PIC 9(04)V99.
+000270     05  FILLER                  PIC X(10).
