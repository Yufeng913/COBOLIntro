@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*
+000030*   CTLCARD.CPY
+000040*
+000050*   EXTERNALLY SUPPLIED CONTROL TOTAL CARD FOR THE COBOLINTRO2
+000060*   ARITHMETIC/BALANCING BATCH RUN.  ONE RECORD, READ ONCE AT
+000070*   START OF RUN, CARRYING THE TOTAL THE RUN IS EXPECTED TO TIE
+000080*   OUT TO.
+000090*
+000100*   MODIFICATION HISTORY
+000110*   --------------------------------------------------------
+000120*   2026-08-09  YFY  NEW.
+000130*
+000140*****************************************************************
+000150 01  CONTROL-CARD.
+000160     05  CC-EXPECTED-TOTAL       PIC S9(7)V99.
+000170     05  FILLER                  PIC X(10).
