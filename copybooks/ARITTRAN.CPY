@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*
+000030*   ARITTRAN.CPY
+000040*
+000050*   TRANSACTION RECORD FOR THE COBOLINTRO2 ARITHMETIC/BALANCING
+000060*   BATCH RUN.  REPLACES THE HARDCODED Num1/Num2/Num3 LITERALS.
+000070*
+000080*   MODIFICATION HISTORY
+000090*   --------------------------------------------------------
+000100*   2026-08-09  YFY  NEW.
+000110*
+000120*****************************************************************
+000130 01  ARITH-TRANSACTION.
+000140     05  AT-SEQ-NO               PIC 9(06).
+000150     05  AT-NUM1                 PIC 9(01).
+000160     05  AT-NUM2                 PIC 9(01).
+000170     05  AT-NUM3                 PIC 9(01).
+000180     05  FILLER                  PIC X(10).
