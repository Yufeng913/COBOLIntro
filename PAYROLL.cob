@@ -0,0 +1,364 @@
+000010******************************************************************
+000020*
+000030*   IDENTIFICATION DIVISION.
+000040*
+000050******************************************************************
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID.    PAYROLL.
+000080 AUTHOR.        YuFeng Yao.
+000090 INSTALLATION.  DATA PROCESSING.
+000100 DATE-WRITTEN.  August 9th, 2026.
+000110 DATE-COMPILED.
+000120*
+000130*   MODIFICATION HISTORY
+000140*   --------------------------------------------------------------
+000150*   DATE        INIT  DESCRIPTION
+000160*   2026-08-09  YFY   ORIGINAL - GROSS-TO-NET PAYROLL BATCH RUN.
+000170*                     READS THE PERSON MASTER (CUSTOMER-MASTER,
+000180*                     KEYED ON Ident, SAME SHAPE cobolintro2
+000190*                     MAINTAINS), COMPUTES GROSS PAY FROM RATE AND
+000200*                     HOURS, WITHHOLDS TAX AND FICA, REWRITES THE
+000210*                     NET INTO PayCheck, AUDITS THE CHANGE, AND
+000220*                     PRINTS A PAGINATED PAY REGISTER.
+000225*   2026-08-09  YFY   ADDED A RANGE CHECK IN 2300-UPDATE-PAYCHECK
+000226*                     SO A NET PAY THAT WOULD OVERFLOW PayCheck
+000227*                     (PIC 9(04)V99) IS CAPPED AND FLAGGED WITH AN
+000228*                     EXCEPTION LINE ON THE REGISTER INSTEAD OF
+000229*                     SILENTLY TRUNCATING.
+000231*   2026-08-09  YFY   THE OVERFLOW EXCEPTION LINE NOW GOES THROUGH
+000232*                     THE SAME PAGE-HEADER CHECK AS A DETAIL LINE
+000233*                     (2405-ENSURE-PAGE-HEADERS), STRINGS WS-NET-
+000234*                     PAY/WS-MAX-PAYCHECK THROUGH NUMERIC-EDITED
+000235*                     FIELDS INSTEAD OF DROPPING THEIR DECIMAL
+000236*                     POINTS, AND WS-DL-*/WS-TL-* ARE WIDENED TO
+000237*                     MATCH THEIR SOURCE FIELDS' INTEGER DIGITS SO
+000238*                     A LARGE GROSS/DEDUCTION/NET NO LONGER LOSES
+000239*                     HIGH-ORDER DIGITS ON THE REGISTER.
+000240*
+000240******************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-370.
+000280 OBJECT-COMPUTER. IBM-370.
+000290*
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT EMPLOYEE-MASTER-FILE
+000330         ASSIGN TO CUSTMAST
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS Ident
+000370         FILE STATUS IS WS-EMP-FILE-STATUS.
+000380*
+000390     SELECT PAY-REGISTER-FILE
+000400         ASSIGN TO PAYREG
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420*
+000430     SELECT AUDIT-LOG-FILE
+000440         ASSIGN TO AUDITLOG
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460*
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490*
+000500 FD  EMPLOYEE-MASTER-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520*    SAME DATASET AND RECORD LAYOUT AS CUSTOMER-MASTER IN
+000530*    cobolintro2 - CUSTOMER-MASTER-RECORD IS DEFINED BY CUSTREC.
+000540     COPY CUSTREC.
+000550*
+000560 FD  PAY-REGISTER-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  PAY-REGISTER-LINE           PIC X(132).
+000590*
+000600 FD  AUDIT-LOG-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY AUDITREC.
+000630*
+000640 WORKING-STORAGE SECTION.
+000650*
+000660*----------------------------------------------------------------*
+000670*    SWITCHES                                                    *
+000680*----------------------------------------------------------------*
+000690 01  WS-SWITCHES.
+000700     05  WS-EMP-EOF-SW           PIC X(01) VALUE "N".
+000710         88  EMP-EOF                        VALUE "Y".
+000720*
+000730*----------------------------------------------------------------*
+000740*    FILE STATUS AND RUN IDENTIFICATION                          *
+000750*----------------------------------------------------------------*
+000760 77  WS-EMP-FILE-STATUS          PIC X(02) VALUE "00".
+000770 01  WS-JOB-ID                   PIC X(08) VALUE SPACES.
+000780 01  WS-TIMESTAMP.
+000790     05  WS-TS-DATE              PIC 9(08).
+000800     05  WS-TS-TIME              PIC 9(08).
+000810 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000820*
+000830*----------------------------------------------------------------*
+000840*    PAYROLL CALCULATION WORK AREAS                              *
+000850*----------------------------------------------------------------*
+000860 77  WS-FED-TAX-RATE             PIC V9(4) VALUE 0.2000.
+000870 77  WS-FICA-RATE                PIC V9(4) VALUE 0.0765.
+000880 77  WS-GROSS-PAY                PIC 9(06)V99 VALUE ZERO.
+000890 77  WS-FED-TAX                  PIC 9(06)V99 VALUE ZERO.
+000900 77  WS-FICA-TAX                 PIC 9(06)V99 VALUE ZERO.
+000910 77  WS-TOTAL-DEDUCTIONS         PIC 9(06)V99 VALUE ZERO.
+000920 77  WS-NET-PAY                  PIC 9(06)V99 VALUE ZERO.
+000930 01  WS-OLD-PAYCHECK             PIC 9(04)V99 VALUE ZERO.
+000932 01  WS-MAX-PAYCHECK             PIC 9(04)V99 VALUE 9999.99.
+000934 01  WS-AUDIT-PAYCHECK-EDIT      PIC ZZZ9.99.
+000936 01  WS-EXC-NETPAY-EDIT          PIC ZZZ,ZZ9.99.
+000938 01  WS-EXC-MAXPAY-EDIT          PIC ZZZ9.99.
+000950*
+000960*----------------------------------------------------------------*
+000970*    PAGINATION AND REGISTER GRAND TOTALS                        *
+000980*----------------------------------------------------------------*
+000990 77  WS-LINE-COUNT               PIC 9(02) VALUE ZERO.
+001000 77  WS-LINES-PER-PAGE           PIC 9(02) VALUE 20.
+001010 77  WS-PAGE-NUMBER              PIC 9(04) VALUE ZERO.
+001020 77  WS-GRAND-GROSS              PIC 9(08)V99 VALUE ZERO.
+001030 77  WS-GRAND-DEDUCTIONS         PIC 9(08)V99 VALUE ZERO.
+001040 77  WS-GRAND-NET                PIC 9(08)V99 VALUE ZERO.
+001050*
+001060*----------------------------------------------------------------*
+001070*    GENERIC AUDIT PARAMETERS - SET BEFORE PERFORM 7000          *
+001080*----------------------------------------------------------------*
+001090 01  WS-AUDIT-IDENT              PIC 9(03) VALUE ZERO.
+001100 01  WS-AUDIT-FIELD              PIC X(15) VALUE SPACES.
+001110 01  WS-AUDIT-OLD                PIC X(20) VALUE SPACES.
+001120 01  WS-AUDIT-NEW                PIC X(20) VALUE SPACES.
+001130*
+001140*----------------------------------------------------------------*
+001150*    REPORT HEADING AND DETAIL LINES                             *
+001160*----------------------------------------------------------------*
+001170 01  WS-HEADING-1.
+001180     05  FILLER                  PIC X(20) VALUE "PAY REGISTER".
+001190     05  FILLER                  PIC X(14) VALUE "RUN DATE: ".
+001200     05  WS-H1-RUN-DATE          PIC 9(08).
+001210     05  FILLER                  PIC X(09) VALUE "  PAGE ".
+001220     05  WS-H1-PAGE-NO           PIC ZZZ9.
+001230 01  WS-HEADING-2.
+001240     05  FILLER                  PIC X(06) VALUE "IDENT".
+001250     05  FILLER                  PIC X(17) VALUE "NAME".
+001260     05  FILLER                  PIC X(12) VALUE "GROSS".
+001270     05  FILLER                  PIC X(14) VALUE "DEDUCTIONS".
+001280     05  FILLER                  PIC X(08) VALUE "NET".
+001290 01  WS-DETAIL-LINE.
+001300     05  WS-DL-IDENT             PIC ZZ9.
+001310     05  FILLER                  PIC X(03) VALUE SPACES.
+001320     05  WS-DL-NAME              PIC X(20).
+001330     05  WS-DL-GROSS             PIC ZZZ,ZZ9.99.
+001340     05  FILLER                  PIC X(03) VALUE SPACES.
+001350     05  WS-DL-DEDUCTIONS        PIC ZZZ,ZZ9.99.
+001360     05  FILLER                  PIC X(03) VALUE SPACES.
+001370     05  WS-DL-NET               PIC ZZZ,ZZ9.99.
+001380 01  WS-TOTAL-LINE.
+001390     05  FILLER                  PIC X(11) VALUE "GRAND TOTAL".
+001400     05  FILLER                  PIC X(12) VALUE SPACES.
+001410     05  WS-TL-GROSS             PIC ZZ,ZZZ,ZZ9.99.
+001420     05  FILLER                  PIC X(03) VALUE SPACES.
+001430     05  WS-TL-DEDUCTIONS        PIC ZZ,ZZZ,ZZ9.99.
+001440     05  FILLER                  PIC X(03) VALUE SPACES.
+001450     05  WS-TL-NET               PIC ZZ,ZZZ,ZZ9.99.
+001460*
+001470******************************************************************
+001480*
+001490*   PROCEDURE DIVISION.
+001500*
+001510******************************************************************
+001520 PROCEDURE DIVISION.
+001530*
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INITIALIZE
+001560         THRU 1000-INITIALIZE-EXIT
+001570     PERFORM 2000-RUN-PAYROLL
+001580         THRU 2000-RUN-PAYROLL-EXIT
+001590         UNTIL EMP-EOF
+001600     PERFORM 8000-FINALIZE
+001610         THRU 8000-FINALIZE-EXIT
+001620     STOP RUN.
+001630*
+001640*------------------------------------------------------------*
+001650*    1000-INITIALIZE                                          *
+001660*------------------------------------------------------------*
+001670 1000-INITIALIZE.
+001680     ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBNAME"
+001690     IF WS-JOB-ID = SPACES
+001700         MOVE "PAYROLL" TO WS-JOB-ID
+001710     END-IF
+001720     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001730     OPEN I-O EMPLOYEE-MASTER-FILE
+001740     IF WS-EMP-FILE-STATUS = "35"
+001750         CLOSE EMPLOYEE-MASTER-FILE
+001760         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+001770         CLOSE EMPLOYEE-MASTER-FILE
+001780         OPEN I-O EMPLOYEE-MASTER-FILE
+001790     END-IF
+001800     OPEN OUTPUT PAY-REGISTER-FILE
+001810     OPEN EXTEND AUDIT-LOG-FILE
+001820     MOVE LOW-VALUES TO Ident
+001830     START EMPLOYEE-MASTER-FILE
+001840         KEY IS NOT LESS THAN Ident
+001850         INVALID KEY
+001860             SET EMP-EOF TO TRUE
+001870     END-START
+001880     IF NOT EMP-EOF
+001890         PERFORM 2100-READ-NEXT-EMPLOYEE
+001900             THRU 2100-READ-NEXT-EMPLOYEE-EXIT
+001910     END-IF.
+001920 1000-INITIALIZE-EXIT.
+001930     EXIT.
+001940*
+001950*------------------------------------------------------------*
+001960*    2000-RUN-PAYROLL - ONE EMPLOYEE PER ITERATION             *
+001970*------------------------------------------------------------*
+001980 2000-RUN-PAYROLL.
+001990     PERFORM 2200-COMPUTE-PAY
+002000         THRU 2200-COMPUTE-PAY-EXIT
+002010     PERFORM 2300-UPDATE-PAYCHECK
+002020         THRU 2300-UPDATE-PAYCHECK-EXIT
+002030     PERFORM 2400-PRINT-DETAIL-LINE
+002040         THRU 2400-PRINT-DETAIL-LINE-EXIT
+002050     PERFORM 2100-READ-NEXT-EMPLOYEE
+002060         THRU 2100-READ-NEXT-EMPLOYEE-EXIT.
+002070 2000-RUN-PAYROLL-EXIT.
+002080     EXIT.
+002090*
+002100 2100-READ-NEXT-EMPLOYEE.
+002110     READ EMPLOYEE-MASTER-FILE NEXT RECORD
+002120         AT END
+002130             SET EMP-EOF TO TRUE
+002140     END-READ.
+002150 2100-READ-NEXT-EMPLOYEE-EXIT.
+002160     EXIT.
+002170*
+002180*------------------------------------------------------------*
+002190*    2200-COMPUTE-PAY - GROSS, TAX/FICA WITHHOLDING, NET       *
+002200*------------------------------------------------------------*
+002210 2200-COMPUTE-PAY.
+002220     COMPUTE WS-GROSS-PAY ROUNDED = HourlyRate * HoursWorked
+002230     COMPUTE WS-FED-TAX ROUNDED = WS-GROSS-PAY * WS-FED-TAX-RATE
+002240     COMPUTE WS-FICA-TAX ROUNDED = WS-GROSS-PAY * WS-FICA-RATE
+002250     ADD WS-FED-TAX WS-FICA-TAX GIVING WS-TOTAL-DEDUCTIONS
+002260     SUBTRACT WS-TOTAL-DEDUCTIONS FROM WS-GROSS-PAY
+002270         GIVING WS-NET-PAY
+002280     ADD WS-GROSS-PAY TO WS-GRAND-GROSS
+002290     ADD WS-TOTAL-DEDUCTIONS TO WS-GRAND-DEDUCTIONS
+002300     ADD WS-NET-PAY TO WS-GRAND-NET.
+002310 2200-COMPUTE-PAY-EXIT.
+002320     EXIT.
+002330*
+002340*------------------------------------------------------------*
+002350*    2300-UPDATE-PAYCHECK - REWRITE THE MASTER AND AUDIT IT    *
+002360*------------------------------------------------------------*
+002370 2300-UPDATE-PAYCHECK.
+002380     MOVE PayCheck TO WS-OLD-PAYCHECK
+002381     IF WS-NET-PAY > WS-MAX-PAYCHECK
+002382         PERFORM 2405-ENSURE-PAGE-HEADERS
+002383             THRU 2405-ENSURE-PAGE-HEADERS-EXIT
+002384         MOVE SPACES TO PAY-REGISTER-LINE
+002385         MOVE WS-NET-PAY TO WS-EXC-NETPAY-EDIT
+002386         MOVE WS-MAX-PAYCHECK TO WS-EXC-MAXPAY-EDIT
+002387         STRING "*** EXCEPTION - IDENT " Ident
+002388                 " NET PAY " WS-EXC-NETPAY-EDIT
+002389                 " EXCEEDS PAYCHECK CAPACITY "
+002390                 WS-EXC-MAXPAY-EDIT
+002391                 " - PAYCHECK CAPPED ***"
+002392             DELIMITED BY SIZE INTO PAY-REGISTER-LINE
+002393         WRITE PAY-REGISTER-LINE
+002394             AFTER ADVANCING 1 LINES
+002395         ADD 1 TO WS-LINE-COUNT
+002396         MOVE WS-MAX-PAYCHECK TO PayCheck
+002397     ELSE
+002398         MOVE WS-NET-PAY TO PayCheck
+002399     END-IF
+002403     IF WS-OLD-PAYCHECK NOT = PayCheck
+002410         MOVE Ident TO WS-AUDIT-IDENT
+002420         MOVE "PAYCHECK" TO WS-AUDIT-FIELD
+002430         MOVE WS-OLD-PAYCHECK TO WS-AUDIT-PAYCHECK-EDIT
+002440         MOVE WS-AUDIT-PAYCHECK-EDIT TO WS-AUDIT-OLD
+002450         MOVE PayCheck TO WS-AUDIT-PAYCHECK-EDIT
+002460         MOVE WS-AUDIT-PAYCHECK-EDIT TO WS-AUDIT-NEW
+002470         PERFORM 7000-WRITE-AUDIT
+002480             THRU 7000-WRITE-AUDIT-EXIT
+002490     END-IF
+002500     REWRITE CUSTOMER-MASTER-RECORD.
+002510 2300-UPDATE-PAYCHECK-EXIT.
+002520     EXIT.
+002530*
+002540*------------------------------------------------------------*
+002550*    2400-PRINT-DETAIL-LINE - ONE LINE OF THE PAY REGISTER,    *
+002560*    WITH PAGE HEADERS AND BREAKS EVERY WS-LINES-PER-PAGE.     *
+002570*------------------------------------------------------------*
+002580 2400-PRINT-DETAIL-LINE.
+002585     PERFORM 2405-ENSURE-PAGE-HEADERS
+002586         THRU 2405-ENSURE-PAGE-HEADERS-EXIT
+002640     MOVE Ident TO WS-DL-IDENT
+002650     MOVE CustName TO WS-DL-NAME
+002660     MOVE WS-GROSS-PAY TO WS-DL-GROSS
+002670     MOVE WS-TOTAL-DEDUCTIONS TO WS-DL-DEDUCTIONS
+002680     MOVE WS-NET-PAY TO WS-DL-NET
+002690     WRITE PAY-REGISTER-LINE FROM WS-DETAIL-LINE
+002700     ADD 1 TO WS-LINE-COUNT.
+002710 2400-PRINT-DETAIL-LINE-EXIT.
+002720     EXIT.
+002730*
+002732*------------------------------------------------------------*
+002734*    2405-ENSURE-PAGE-HEADERS - START A NEW PAGE IF THE LAST   *
+002736*    LINE WRITTEN TO THE REGISTER WAS THE LAST ONE ON THE      *
+002738*    CURRENT PAGE, OR NO PAGE HAS BEEN STARTED YET.  SHARED BY *
+002739*    THE DETAIL LINE AND THE PAYCHECK-OVERFLOW EXCEPTION LINE  *
+002740*    SO NEITHER CAN PRINT WITHOUT A HEADER ON THE PAGE.        *
+002741*------------------------------------------------------------*
+002742 2405-ENSURE-PAGE-HEADERS.
+002744     IF WS-LINE-COUNT = ZERO
+002746             OR WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+002748         PERFORM 2410-PRINT-PAGE-HEADERS
+002749             THRU 2410-PRINT-PAGE-HEADERS-EXIT
+002750     END-IF.
+002751 2405-ENSURE-PAGE-HEADERS-EXIT.
+002752     EXIT.
+002753*
+002754 2410-PRINT-PAGE-HEADERS.
+002755     ADD 1 TO WS-PAGE-NUMBER
+002756     MOVE WS-RUN-DATE TO WS-H1-RUN-DATE
+002757     MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NO
+002758     WRITE PAY-REGISTER-LINE FROM WS-HEADING-1
+002759         AFTER ADVANCING PAGE
+002760     WRITE PAY-REGISTER-LINE FROM WS-HEADING-2
+002761         AFTER ADVANCING 2 LINES
+002762     MOVE ZERO TO WS-LINE-COUNT.
+002763 2410-PRINT-PAGE-HEADERS-EXIT.
+002764     EXIT.
+002850*
+002860*------------------------------------------------------------*
+002870*    7000-WRITE-AUDIT - APPEND A BEFORE/AFTER AUDIT RECORD     *
+002880*------------------------------------------------------------*
+002890 7000-WRITE-AUDIT.
+002900     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+002910     ACCEPT WS-TS-TIME FROM TIME
+002920     MOVE WS-AUDIT-IDENT TO AU-IDENT
+002930     MOVE WS-AUDIT-FIELD TO AU-FIELD-NAME
+002940     MOVE WS-AUDIT-OLD TO AU-OLD-VALUE
+002950     MOVE WS-AUDIT-NEW TO AU-NEW-VALUE
+002960     MOVE WS-TS-DATE TO AU-DATE
+002970     MOVE WS-TS-TIME TO AU-TIME
+002980     MOVE WS-JOB-ID TO AU-JOB-ID
+002990     WRITE AUDIT-RECORD.
+003000 7000-WRITE-AUDIT-EXIT.
+003010     EXIT.
+003020*
+003030*------------------------------------------------------------*
+003040*    8000-FINALIZE - GRAND TOTAL LINE, CLOSE FILES             *
+003050*------------------------------------------------------------*
+003060 8000-FINALIZE.
+003070     MOVE WS-GRAND-GROSS TO WS-TL-GROSS
+003080     MOVE WS-GRAND-DEDUCTIONS TO WS-TL-DEDUCTIONS
+003090     MOVE WS-GRAND-NET TO WS-TL-NET
+003100     WRITE PAY-REGISTER-LINE FROM WS-TOTAL-LINE
+003110         AFTER ADVANCING 2 LINES
+003120     CLOSE EMPLOYEE-MASTER-FILE
+003130           PAY-REGISTER-FILE
+003140           AUDIT-LOG-FILE.
+003150 8000-FINALIZE-EXIT.
+003160     EXIT.
