@@ -1,85 +1,601 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. cobolintro2.
-AUTHOR. YuFeng Yao.
-DATE-WRITTEN.April 30th, 2022
-ENVIRONMENT DIVISION.
-
-DATA DIVISION. 
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 SampleData PIC X(10) VALUE "Stuff".
-01 JustLetters PIC AAA VALUE "ABC".
-01 JustNums PIC 9(4) VALUE 1234.
-01 SignedInt PIC S9(4) VALUE -1234.
-01 PayCheck PIC 9(4)V99 VALUE ZEROS.
-01 Customer.
-       02 Ident    PIC 9(3).
-       02 CustName PIC X(20).
-       02 DateofBirth. 
-           03 MOB PIC 99.
-           03 DOB PIC 99.
-           03 YOB PIC 9(4).
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans PIC S99V99 VALUE 0.
-01 Rem PIC 9V99.
-
-PROCEDURE DIVISION.
-MOVE "More Stuff" TO SampleData
-MOVE "123" TO SampleData
-MOVE 123 TO SampleData
-DISPLAY SampleData
-DISPLAY PayCheck
-MOVE "123Bob Smith           09131994" TO Customer
-DISPLAY CustName
-DISPLAY MOB "/" DOB "/" YOB
-MOVE ZERO TO SampleData
-DISPLAY SampleData
-MOVE SPACE TO SampleData
-DISPLAY SampleData
-MOVE HIGH-VALUE TO SampleData
-DISPLAY SampleData
-MOVE LOW-VALUE TO SampleData
-DISPLAY SampleData
-MOVE QUOTE TO SampleData
-DISPLAY SampleData
-MOVE ALL "2" TO SampleData
-DISPLAY SampleData
-
-DISPLAY "________________________________________"
-
-*> Some basic math examples
-ADD Num1 TO Num2 GIVING Ans *> add "TO"
-DISPLAY Ans
-SUBTRACT Num1 FROM Num2 GIVING Ans *> subtract "FROM"
-DISPLAY Ans
-MULTIPLY Num1 BY Num2 GIVING Ans *> Multiply "BY"
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans *> Divide "INTO"
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-DISPLAY "Remainder " Rem
-
-DISPLAY "________________________________________"
-
-*> Some other ways to incorporate math
-ADD Num1, Num2 TO Num3 GIVING Ans
-ADD Num1, Num2, Num3 GIVING Ans
-DISPLAY Ans
-COMPUTE Ans = Num1 + Num2
-COMPUTE Ans = Num1 - Num2
-COMPUTE Ans = Num1 * Num2
-COMPUTE Ans = Num1 / Num2
-DISPLAY Ans
-COMPUTE Ans = Num1 ** 2
-DISPLAY Ans
-COMPUTE Ans = (3 + 5) * 5
-DISPLAY Ans
-COMPUTE Ans = 3 + 5 * 5
-DISPLAY Ans
-COMPUTE Ans ROUNDED = 3.0 + 2.005
-DISPLAY Ans
-
-STOP RUN.
+000010******************************************************************
+000020*
+000030*   IDENTIFICATION DIVISION.
+000040*
+000050******************************************************************
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID.    cobolintro2.
+000080 AUTHOR.        YuFeng Yao.
+000090 INSTALLATION.  DATA PROCESSING.
+000100 DATE-WRITTEN.  April 30th, 2022.
+000110 DATE-COMPILED.
+000120*
+000130*   MODIFICATION HISTORY
+000140*   --------------------------------------------------------------
+000150*   DATE        INIT  DESCRIPTION
+000160*   2022-04-30  YFY   ORIGINAL - DATA TYPE/MOVE/ARITHMETIC DEMOS.
+000170*                     Customer WAS POPULATED BY A SINGLE HARDCODED
+000180*                     MOVE LITERAL; Ans/Rem WERE DRIVEN BY HARD-
+000190*                     CODED Num1/Num2/Num3 LITERALS.
+000200*   2026-08-09  YFY   Customer IS NOW CUSTOMER-MASTER-RECORD ON A
+000210*                     REAL INDEXED FILE, KEYED ON Ident, OPENED
+000220*                     I-O AND READ/WRITTEN FOR REAL.
+000230*                     ADDED BIRTHDATE EDITS AND AN AGE CALCULATION
+000240*                     THAT DRIVES A MONTHLY BIRTHDAY REPORT.
+000250*                     Ans/Rem ARE NOW DRIVEN BY AN ARITHMETIC
+000260*                     TRANSACTION FILE; Ans IS ACCUMULATED ACROSS
+000270*                     THE RUN AND RECONCILED AGAINST AN EXTERNALLY
+000280*                     SUPPLIED CONTROL TOTAL, WITH AN OUT-OF-
+000290*                     BALANCE REPORT WHEN THE RUN DOES NOT TIE.
+000300*                     EVERY CUSTOMER FIELD CHANGE NOW WRITES A
+000310*                     BEFORE/AFTER RECORD TO THE AUDIT LOG.
+000315*   2026-08-09  YFY   3000-MAINTAIN-CUSTOMER NOW READS BY A
+000316*                     COMMAND-LINE LOOK-UP PARAMETER (WS-LOOKUP-
+000317*                     IDENT) INSTEAD OF ALWAYS RE-READING Ident
+000318*                     123; CORRECTED THE Ans RECONCILIATION
+000319*                     CAPTURE TO RUN AFTER THE FINAL ROUNDED
+000320*                     COMPUTE INSTEAD OF BEFORE IT.
+000321*   2026-08-09  YFY   THE RENAME/REWRITE AFTER THE LOOK-UP READ
+000322*                     NOW ONLY APPLIES TO THE SEEDED DEMO RECORD
+000323*                     (Ident 123) - A LOOK-UP OF ANY OTHER
+000324*                     CUSTOMER NO LONGER GETS ITS CustName
+000325*                     OVERWRITTEN JUST BY BEING READ.
+000326*   2026-08-09  YFY   THE LOOK-UP PARM IS NOW RECEIVED VIA A
+000327*                     LINKAGE SECTION PARAMETER ON PROCEDURE
+000328*                     DIVISION USING RATHER THAN ACCEPT FROM
+000329*                     COMMAND-LINE, WHICH IS NOT AVAILABLE UNDER
+000330*                     THIS DIALECT.  ALSO MOVED THE RECONCILIATION
+000331*                     TOTALS THROUGH SIGNED NUMERIC-EDITED FIELDS
+000332*                     BEFORE STRINGING THEM INTO THE BALANCE
+000333*                     REPORT - STRINGING A SIGNED ZONED FIELD
+000334*                     DIRECTLY RENDERS THE OVERPUNCHED SIGN AS A
+000335*                     GARBAGE CHARACTER AND DROPS THE DECIMAL
+000336*                     POINT.
+000337*
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380*
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CUSTOMER-MASTER-FILE
+000420         ASSIGN TO CUSTMAST
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS Ident
+000460         FILE STATUS IS WS-CUST-FILE-STATUS.
+000470*
+000480     SELECT ARITH-TRANS-FILE
+000490         ASSIGN TO ARITHIN
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510*
+000520     SELECT CONTROL-CARD-FILE
+000530         ASSIGN TO CTLCARD
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550*
+000560     SELECT BALANCE-REPORT-FILE
+000570         ASSIGN TO BALRPT
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590*
+000600     SELECT BIRTHDAY-REPORT-FILE
+000610         ASSIGN TO BDAYRPT
+000620         ORGANIZATION IS LINE SEQUENTIAL.
+000630*
+000640     SELECT AUDIT-LOG-FILE
+000650         ASSIGN TO AUDITLOG
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700*
+000710 FD  CUSTOMER-MASTER-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY CUSTREC.
+000740*
+000750 FD  ARITH-TRANS-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY ARITTRAN.
+000780*
+000790 FD  CONTROL-CARD-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY CTLCARD.
+000820*
+000830 FD  BALANCE-REPORT-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  BALANCE-REPORT-LINE         PIC X(80).
+000860*
+000870 FD  BIRTHDAY-REPORT-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  BIRTHDAY-REPORT-LINE        PIC X(80).
+000900*
+000910 FD  AUDIT-LOG-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY AUDITREC.
+000940*
+000950 WORKING-STORAGE SECTION.
+000960*
+000970*----------------------------------------------------------------*
+000980*    ORIGINAL DATA-TYPE/MOVE DEMONSTRATION FIELDS                *
+000990*----------------------------------------------------------------*
+001000 01  SampleData PIC X(10) VALUE "Stuff".
+001010 01  JustLetters PIC AAA VALUE "ABC".
+001020 01  JustNums PIC 9(4) VALUE 1234.
+001030 01  SignedInt PIC S9(4) VALUE -1234.
+001040*
+001050*----------------------------------------------------------------*
+001060*    ARITHMETIC DEMO FIELDS - NOW LOADED FROM AT-NUM1/2/3       *
+001070*----------------------------------------------------------------*
+001080 01  Num1 PIC 9 VALUE ZERO.
+001090 01  Num2 PIC 9 VALUE ZERO.
+001100 01  Num3 PIC 9 VALUE ZERO.
+001110 01  Ans PIC S99V99 VALUE 0.
+001120 01  Rem PIC 9V99.
+001130*
+001140*----------------------------------------------------------------*
+001150*    SWITCHES                                                    *
+001160*----------------------------------------------------------------*
+001170 01  WS-SWITCHES.
+001180     05  WS-ARITH-EOF-SW         PIC X(01) VALUE "N".
+001190         88  ARITH-EOF                      VALUE "Y".
+001200     05  WS-CUST-EOF-SW          PIC X(01) VALUE "N".
+001210         88  CUST-EOF                       VALUE "Y".
+001220     05  WS-DATE-STATUS-SW       PIC X(01) VALUE "Y".
+001230         88  DATE-VALID                     VALUE "Y".
+001240         88  DATE-INVALID                   VALUE "N".
+001250     05  WS-LEAP-YEAR-SW         PIC X(01) VALUE "N".
+001260         88  LEAP-YEAR                      VALUE "Y".
+001270*
+001280*----------------------------------------------------------------*
+001290*    FILE STATUS AND RUN IDENTIFICATION                          *
+001300*----------------------------------------------------------------*
+001310 77  WS-CUST-FILE-STATUS         PIC X(02) VALUE "00".
+001320 01  WS-JOB-ID                   PIC X(08) VALUE SPACES.
+001330 01  WS-TIMESTAMP.
+001340     05  WS-TS-DATE              PIC 9(08).
+001350     05  WS-TS-TIME              PIC 9(08).
+001360*
+001370*----------------------------------------------------------------*
+001380*    BIRTHDATE VALIDATION / AGE CALCULATION WORK AREAS           *
+001390*----------------------------------------------------------------*
+001400 01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001410 01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+001420     05  WS-CURRENT-YEAR         PIC 9(04).
+001430     05  WS-CURRENT-MONTH        PIC 9(02).
+001440     05  WS-CURRENT-DAY          PIC 9(02).
+001450 77  WS-AGE                      PIC 9(03) VALUE ZERO.
+001460 77  WS-MAX-DAY                  PIC 9(02) VALUE ZERO.
+001470 77  WS-DIVIDE-QUOT              PIC 9(07) VALUE ZERO.
+001480 77  WS-REM-4                    PIC 9(03) VALUE ZERO.
+001490 77  WS-REM-100                  PIC 9(03) VALUE ZERO.
+001500 77  WS-REM-400                  PIC 9(03) VALUE ZERO.
+001510 01  WS-DAYS-IN-MONTH-TABLE.
+001520     05  FILLER PIC 9(02) VALUE 31.
+001530     05  FILLER PIC 9(02) VALUE 28.
+001540     05  FILLER PIC 9(02) VALUE 31.
+001550     05  FILLER PIC 9(02) VALUE 30.
+001560     05  FILLER PIC 9(02) VALUE 31.
+001570     05  FILLER PIC 9(02) VALUE 30.
+001580     05  FILLER PIC 9(02) VALUE 31.
+001590     05  FILLER PIC 9(02) VALUE 31.
+001600     05  FILLER PIC 9(02) VALUE 30.
+001610     05  FILLER PIC 9(02) VALUE 31.
+001620     05  FILLER PIC 9(02) VALUE 30.
+001630     05  FILLER PIC 9(02) VALUE 31.
+001640 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+001650     05  WS-DAYS-TABLE-ENTRY     PIC 9(02) OCCURS 12 TIMES.
+001660*
+001670*----------------------------------------------------------------*
+001680*    ARITHMETIC RECONCILIATION WORK AREAS                        *
+001690*----------------------------------------------------------------*
+001700 77  WS-ANS-TOTAL                PIC S9(07)V99 VALUE ZERO.
+001710 77  WS-RECON-ANS                PIC S99V99    VALUE ZERO.
+001720 77  WS-VARIANCE                 PIC S9(07)V99 VALUE ZERO.
+001721*    NUMERIC-EDITED WORK FIELDS FOR THE BALANCE REPORT - A
+001722*    SIGNED ZONED FIELD STRINGED DIRECTLY RENDERS ITS SIGN AS A
+001723*    GARBAGE CHARACTER AND DROPS THE DECIMAL POINT, SO EACH
+001724*    TOTAL IS EDITED HERE FIRST.
+001725 77  WS-ANS-TOTAL-EDIT           PIC -Z,ZZZ,ZZ9.99.
+001726 77  WS-EXPECTED-TOTAL-EDIT      PIC -Z,ZZZ,ZZ9.99.
+001727 77  WS-VARIANCE-EDIT            PIC -Z,ZZZ,ZZ9.99.
+001730*
+001732*----------------------------------------------------------------*
+001734*    CUSTOMER LOOK-UP IDENT - DERIVED FROM WS-LOOKUP-PARM (SEE   *
+001735*    THE LINKAGE SECTION) IN 3000-MAINTAIN-CUSTOMER SO A         *
+001736*    CUSTOMER OTHER THAN THE SEEDED DEMO RECORD CAN BE ADDRESSED.*
+001737*----------------------------------------------------------------*
+001739 01  WS-LOOKUP-IDENT             PIC 9(03) VALUE ZERO.
+001740*----------------------------------------------------------------*
+001750*    GENERIC AUDIT PARAMETERS - SET BEFORE PERFORM 7000          *
+001760*----------------------------------------------------------------*
+001770 01  WS-AUDIT-IDENT              PIC 9(03) VALUE ZERO.
+001780 01  WS-AUDIT-FIELD              PIC X(15) VALUE SPACES.
+001790 01  WS-AUDIT-OLD                PIC X(20) VALUE SPACES.
+001800 01  WS-AUDIT-NEW                PIC X(20) VALUE SPACES.
+001810*
+001820******************************************************************
+001830*
+001831*   LINKAGE SECTION.
+001832*
+001833******************************************************************
+001834 LINKAGE SECTION.
+001835*
+001836*----------------------------------------------------------------*
+001837*    OPTIONAL CUSTOMER LOOK-UP PARM, SAME CONVENTION AS           *
+001838*    cobolintro's RESTART PARM - A CALLER CAN PASS AN Ident HERE  *
+001839*    TO PULL UP A CUSTOMER OTHER THAN THE SEEDED DEMO RECORD.     *
+001840*    DEFAULTS TO THE DEMO RECORD WHEN NO USABLE PARM IS SUPPLIED. *
+001841*----------------------------------------------------------------*
+001842 01  WS-LOOKUP-PARM-AREA.
+001843     05  WS-LOOKUP-PARM-LEN      PIC S9(4) COMP.
+001844     05  WS-LOOKUP-PARM          PIC X(08).
+001845*
+001850******************************************************************
+001851*
+001852*   PROCEDURE DIVISION.
+001853*
+001854******************************************************************
+001860 PROCEDURE DIVISION USING WS-LOOKUP-PARM-AREA.
+001880*
+001890 0000-MAINLINE.
+001900     PERFORM 1000-INITIALIZE
+001910         THRU 1000-INITIALIZE-EXIT
+001920     PERFORM 2000-DATA-TYPE-DEMO
+001930         THRU 2000-DATA-TYPE-DEMO-EXIT
+001940     PERFORM 3000-MAINTAIN-CUSTOMER
+001950         THRU 3000-MAINTAIN-CUSTOMER-EXIT
+001960     PERFORM 4000-BIRTHDAY-PASS
+001970         THRU 4000-BIRTHDAY-PASS-EXIT
+001980     PERFORM 5000-ARITHMETIC-RUN
+001990         THRU 5000-ARITHMETIC-RUN-EXIT
+002000     PERFORM 8000-FINALIZE
+002010         THRU 8000-FINALIZE-EXIT
+002020     STOP RUN.
+002030*
+002040*------------------------------------------------------------*
+002050*    1000-INITIALIZE                                          *
+002060*------------------------------------------------------------*
+002070 1000-INITIALIZE.
+002080     ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBNAME"
+002090     IF WS-JOB-ID = SPACES
+002100         MOVE "COBINTR2" TO WS-JOB-ID
+002110     END-IF
+002120     OPEN I-O CUSTOMER-MASTER-FILE
+002130     IF WS-CUST-FILE-STATUS = "35"
+002140         CLOSE CUSTOMER-MASTER-FILE
+002150         OPEN OUTPUT CUSTOMER-MASTER-FILE
+002160         CLOSE CUSTOMER-MASTER-FILE
+002170         OPEN I-O CUSTOMER-MASTER-FILE
+002180     END-IF
+002190     OPEN INPUT ARITH-TRANS-FILE
+002200     OPEN INPUT CONTROL-CARD-FILE
+002210     OPEN OUTPUT BALANCE-REPORT-FILE
+002220     OPEN OUTPUT BIRTHDAY-REPORT-FILE
+002230     OPEN EXTEND AUDIT-LOG-FILE
+002240     READ CONTROL-CARD-FILE
+002250         AT END
+002260             MOVE ZERO TO CC-EXPECTED-TOTAL
+002270     END-READ.
+002280 1000-INITIALIZE-EXIT.
+002290     EXIT.
+002300*
+002310*------------------------------------------------------------*
+002320*    2000-DATA-TYPE-DEMO - UNCHANGED MOVE/FIGURATIVE-CONSTANT *
+002330*    DEMONSTRATION, KEPT FOR THE NEXT HIRE WHO ASKS HOW MOVE  *
+002340*    HANDLES EACH OF THESE.                                   *
+002350*------------------------------------------------------------*
+002360 2000-DATA-TYPE-DEMO.
+002370     MOVE "More Stuff" TO SampleData
+002380     MOVE "123" TO SampleData
+002390     MOVE 123 TO SampleData
+002400     DISPLAY SampleData
+002410     MOVE ZERO TO SampleData
+002420     DISPLAY SampleData
+002430     MOVE SPACE TO SampleData
+002440     DISPLAY SampleData
+002450     MOVE HIGH-VALUE TO SampleData
+002460     DISPLAY SampleData
+002470     MOVE LOW-VALUE TO SampleData
+002480     DISPLAY SampleData
+002490     MOVE QUOTE TO SampleData
+002500     DISPLAY SampleData
+002510     MOVE ALL "2" TO SampleData
+002520     DISPLAY SampleData
+002530     DISPLAY "________________________________________".
+002540 2000-DATA-TYPE-DEMO-EXIT.
+002550     EXIT.
+002560*
+002570*------------------------------------------------------------*
+002580*    3000-MAINTAIN-CUSTOMER - REAL READ/WRITE AGAINST THE     *
+002590*    CUSTOMER-MASTER INDEXED FILE, KEYED ON Ident, INSTEAD OF *
+002600*    THE OLD HARDCODED MOVE LITERAL.  THE RECORD SEEDED BELOW *
+002602*    IS THE DEMO CUSTOMER (123) THE FILE STARTS WITH; THE     *
+002604*    LOOK-UP ITSELF IS DRIVEN BY WS-LOOKUP-IDENT, TAKEN FROM   *
+002606*    THE WS-LOOKUP-PARM LINKAGE PARM SO ANY Ident ON FILE CAN  *
+002608*    BE PULLED UP INSTEAD OF ALWAYS RE-READING 123.  THE       *
+002609*    RENAME/REWRITE THAT FOLLOWS THE READ ONLY RUNS AGAINST    *
+002611*    THE SEEDED DEMO RECORD (123) - A LOOK-UP OF ANY OTHER     *
+002613*    CUSTOMER IS READ-ONLY AND MUST NOT MUTATE WHAT IT SHOWS.  *
+002615*------------------------------------------------------------*
+002620 3000-MAINTAIN-CUSTOMER.
+002630     MOVE 123 TO Ident
+002640     MOVE "Bob Smith" TO CustName
+002650     MOVE 09 TO MOB
+002660     MOVE 13 TO DOB
+002670     MOVE 1994 TO YOB
+002680     MOVE 15.50 TO HourlyRate
+002690     MOVE 40.00 TO HoursWorked
+002700     MOVE ZERO TO PayCheck
+002710     WRITE CUSTOMER-MASTER-RECORD
+002720         INVALID KEY
+002730             CONTINUE
+002740     END-WRITE
+002746     IF WS-LOOKUP-PARM(1:3) IS NUMERIC
+002747         AND WS-LOOKUP-PARM(1:3) NOT = "000"
+002748             MOVE WS-LOOKUP-PARM(1:3) TO WS-LOOKUP-IDENT
+002749     ELSE
+002750         MOVE 123 TO WS-LOOKUP-IDENT
+002751     END-IF
+002752     MOVE WS-LOOKUP-IDENT TO Ident
+002760     READ CUSTOMER-MASTER-FILE
+002770         KEY IS Ident
+002780         INVALID KEY
+002790             DISPLAY "CUSTOMER " Ident
+002800                     " NOT ON FILE"
+002810         NOT INVALID KEY
+002820             DISPLAY CustName
+002830             DISPLAY MOB "/"
+002840                     DOB "/"
+002850                     YOB
+002855             IF WS-LOOKUP-IDENT = 123
+002860                 MOVE CustName TO WS-AUDIT-OLD
+002870                 MOVE "Bob A. Smith" TO CustName
+002880                 MOVE CustName TO WS-AUDIT-NEW
+002890                 MOVE Ident TO WS-AUDIT-IDENT
+002900                 MOVE "CUSTNAME" TO WS-AUDIT-FIELD
+002910                 IF WS-AUDIT-OLD NOT = WS-AUDIT-NEW
+002920                     PERFORM 7000-WRITE-AUDIT
+002930                         THRU 7000-WRITE-AUDIT-EXIT
+002940                 END-IF
+002950                 REWRITE CUSTOMER-MASTER-RECORD
+002955             END-IF
+002960     END-READ.
+002970 3000-MAINTAIN-CUSTOMER-EXIT.
+002980     EXIT.
+002990*
+003000*------------------------------------------------------------*
+003010*    4000-BIRTHDAY-PASS - SEQUENTIAL SCAN OF CUSTOMER-MASTER  *
+003020*    VALIDATING EACH BIRTHDATE AND REPORTING CURRENT AGE.     *
+003030*------------------------------------------------------------*
+003040 4000-BIRTHDAY-PASS.
+003050     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003060     MOVE SPACES TO WS-CUST-EOF-SW
+003070     MOVE LOW-VALUES TO Ident
+003080     START CUSTOMER-MASTER-FILE
+003090         KEY IS NOT LESS THAN Ident
+003100         INVALID KEY
+003110             SET CUST-EOF TO TRUE
+003120     END-START
+003130     IF NOT CUST-EOF
+003140         PERFORM 4100-READ-NEXT-CUSTOMER
+003150             THRU 4100-READ-NEXT-CUSTOMER-EXIT
+003160         PERFORM 4200-REPORT-ONE-CUSTOMER
+003170             THRU 4200-REPORT-ONE-CUSTOMER-EXIT
+003180             UNTIL CUST-EOF
+003190     END-IF.
+003200 4000-BIRTHDAY-PASS-EXIT.
+003210     EXIT.
+003220*
+003230 4100-READ-NEXT-CUSTOMER.
+003240     READ CUSTOMER-MASTER-FILE NEXT RECORD
+003250         AT END
+003260             SET CUST-EOF TO TRUE
+003270     END-READ.
+003280 4100-READ-NEXT-CUSTOMER-EXIT.
+003290     EXIT.
+003300*
+003310 4200-REPORT-ONE-CUSTOMER.
+003320     PERFORM 4300-VALIDATE-BIRTHDATE
+003330         THRU 4300-VALIDATE-BIRTHDATE-EXIT
+003340     IF DATE-INVALID
+003350         MOVE SPACES TO BIRTHDAY-REPORT-LINE
+003360         STRING "IDENT " Ident
+003370                 " " CustName
+003380                 " *** INVALID BIRTHDATE "
+003390                 MOB "/"
+003400                 DOB "/"
+003410                 YOB
+003420             DELIMITED BY SIZE INTO BIRTHDAY-REPORT-LINE
+003430         WRITE BIRTHDAY-REPORT-LINE
+003440     ELSE
+003450         PERFORM 4400-COMPUTE-AGE
+003460             THRU 4400-COMPUTE-AGE-EXIT
+003470         MOVE SPACES TO BIRTHDAY-REPORT-LINE
+003480         STRING "IDENT " Ident
+003490                 " " CustName
+003500                 " DOB " MOB "/"
+003510                 DOB "/"
+003520                 YOB
+003530                 " AGE " WS-AGE
+003540             DELIMITED BY SIZE INTO BIRTHDAY-REPORT-LINE
+003550         WRITE BIRTHDAY-REPORT-LINE
+003560     END-IF
+003570     PERFORM 4100-READ-NEXT-CUSTOMER
+003580         THRU 4100-READ-NEXT-CUSTOMER-EXIT.
+003590 4200-REPORT-ONE-CUSTOMER-EXIT.
+003600     EXIT.
+003610*
+003620 4300-VALIDATE-BIRTHDATE.
+003630     SET DATE-VALID TO TRUE
+003640     IF MOB < 1
+003650             OR MOB > 12
+003660         SET DATE-INVALID TO TRUE
+003670     ELSE
+003680         PERFORM 4310-CHECK-LEAP-YEAR
+003690             THRU 4310-CHECK-LEAP-YEAR-EXIT
+003700         MOVE WS-DAYS-TABLE-ENTRY (MOB)
+003710             TO WS-MAX-DAY
+003720         IF MOB = 2 AND LEAP-YEAR
+003730             MOVE 29 TO WS-MAX-DAY
+003740         END-IF
+003750         IF DOB < 1
+003760                 OR DOB > WS-MAX-DAY
+003770             SET DATE-INVALID TO TRUE
+003780         END-IF
+003790     END-IF.
+003800 4300-VALIDATE-BIRTHDATE-EXIT.
+003810     EXIT.
+003820*
+003830 4310-CHECK-LEAP-YEAR.
+003840     MOVE "N" TO WS-LEAP-YEAR-SW
+003850     DIVIDE YOB BY 4
+003860         GIVING WS-DIVIDE-QUOT REMAINDER WS-REM-4
+003870     DIVIDE YOB BY 100
+003880         GIVING WS-DIVIDE-QUOT REMAINDER WS-REM-100
+003890     DIVIDE YOB BY 400
+003900         GIVING WS-DIVIDE-QUOT REMAINDER WS-REM-400
+003910     IF WS-REM-4 = 0 AND (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+003920         SET LEAP-YEAR TO TRUE
+003930     END-IF.
+003940 4310-CHECK-LEAP-YEAR-EXIT.
+003950     EXIT.
+003960*
+003970 4400-COMPUTE-AGE.
+003980     COMPUTE WS-AGE = WS-CURRENT-YEAR - YOB
+003990     IF WS-CURRENT-MONTH < MOB
+004000         SUBTRACT 1 FROM WS-AGE
+004010     ELSE
+004020         IF WS-CURRENT-MONTH = MOB
+004030                 AND WS-CURRENT-DAY < DOB
+004040             SUBTRACT 1 FROM WS-AGE
+004050         END-IF
+004060     END-IF.
+004070 4400-COMPUTE-AGE-EXIT.
+004080     EXIT.
+004090*
+004100*------------------------------------------------------------*
+004110*    5000-ARITHMETIC-RUN - Ans/Rem DEMONSTRATION DRIVEN BY    *
+004120*    THE ARITHMETIC TRANSACTION FILE, RECONCILED AGAINST THE  *
+004130*    EXTERNALLY SUPPLIED CONTROL TOTAL.                       *
+004140*------------------------------------------------------------*
+004150 5000-ARITHMETIC-RUN.
+004160     PERFORM 5100-READ-ARITH-TRANS
+004170         THRU 5100-READ-ARITH-TRANS-EXIT
+004180     PERFORM 5200-PROCESS-ARITH-TRANS
+004190         THRU 5200-PROCESS-ARITH-TRANS-EXIT
+004200         UNTIL ARITH-EOF
+004210     PERFORM 5300-RECONCILE
+004220         THRU 5300-RECONCILE-EXIT.
+004230 5000-ARITHMETIC-RUN-EXIT.
+004240     EXIT.
+004250*
+004260 5100-READ-ARITH-TRANS.
+004270     READ ARITH-TRANS-FILE
+004280         AT END
+004290             SET ARITH-EOF TO TRUE
+004300     END-READ.
+004310 5100-READ-ARITH-TRANS-EXIT.
+004320     EXIT.
+004330*
+004340 5200-PROCESS-ARITH-TRANS.
+004350     MOVE AT-NUM1 TO Num1
+004360     MOVE AT-NUM2 TO Num2
+004370     MOVE AT-NUM3 TO Num3
+004380*
+004390*    Some basic math examples
+004400     ADD Num1 TO Num2 GIVING Ans
+004410     DISPLAY Ans
+004420     SUBTRACT Num1 FROM Num2 GIVING Ans
+004430     DISPLAY Ans
+004440     MULTIPLY Num1 BY Num2 GIVING Ans
+004450     DISPLAY Ans
+004460     DIVIDE Num1 INTO Num2 GIVING Ans
+004470         ON SIZE ERROR
+004480             DISPLAY "DIVIDE BY ZERO - Num1 IS ZERO - SKIPPED"
+004490     END-DIVIDE
+004500     DISPLAY Ans
+004510     DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
+004520         ON SIZE ERROR
+004530             DISPLAY "DIVIDE BY ZERO - Num1 IS ZERO - SKIPPED"
+004540     END-DIVIDE
+004550     DISPLAY "Remainder " Rem
+004560     DISPLAY "________________________________________"
+004570*
+004580*    Some other ways to incorporate math
+004590     ADD Num1, Num2 TO Num3 GIVING Ans
+004600     ADD Num1, Num2, Num3 GIVING Ans
+004620     DISPLAY Ans
+004630     COMPUTE Ans = Num1 + Num2
+004640     COMPUTE Ans = Num1 - Num2
+004650     COMPUTE Ans = Num1 * Num2
+004660     COMPUTE Ans = Num1 / Num2
+004670         ON SIZE ERROR
+004680             DISPLAY "DIVIDE BY ZERO - Num2 IS ZERO - SKIPPED"
+004690     END-COMPUTE
+004700     DISPLAY Ans
+004710     COMPUTE Ans = Num1 ** 2
+004720     DISPLAY Ans
+004730     COMPUTE Ans = (3 + 5) * 5
+004740     DISPLAY Ans
+004750     COMPUTE Ans = 3 + 5 * 5
+004760     DISPLAY Ans
+004770     COMPUTE Ans ROUNDED = 3.0 + 2.005
+004780     DISPLAY Ans
+004785     MOVE Ans TO WS-RECON-ANS
+004790     ADD WS-RECON-ANS TO WS-ANS-TOTAL
+004800     PERFORM 5100-READ-ARITH-TRANS
+004810         THRU 5100-READ-ARITH-TRANS-EXIT.
+004820 5200-PROCESS-ARITH-TRANS-EXIT.
+004830     EXIT.
+004840*
+004850 5300-RECONCILE.
+004852     MOVE SPACES TO BALANCE-REPORT-LINE
+004854     IF WS-ANS-TOTAL = CC-EXPECTED-TOTAL
+004856         MOVE WS-ANS-TOTAL TO WS-ANS-TOTAL-EDIT
+004858         STRING "RUN IN BALANCE - TOTAL ANS " WS-ANS-TOTAL-EDIT
+004860             DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+004862     ELSE
+004864         COMPUTE WS-VARIANCE = WS-ANS-TOTAL - CC-EXPECTED-TOTAL
+004866         MOVE CC-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL-EDIT
+004868         MOVE WS-ANS-TOTAL TO WS-ANS-TOTAL-EDIT
+004870         MOVE WS-VARIANCE TO WS-VARIANCE-EDIT
+004872         STRING "OUT OF BALANCE - EXPECTED "
+004873                 WS-EXPECTED-TOTAL-EDIT
+004874                 " ACTUAL " WS-ANS-TOTAL-EDIT
+004876                 " VARIANCE " WS-VARIANCE-EDIT
+004878             DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+004880     END-IF
+004882     WRITE BALANCE-REPORT-LINE.
+004980 5300-RECONCILE-EXIT.
+004990     EXIT.
+005000*
+005010*------------------------------------------------------------*
+005020*    7000-WRITE-AUDIT - APPEND A BEFORE/AFTER AUDIT RECORD    *
+005030*------------------------------------------------------------*
+005040 7000-WRITE-AUDIT.
+005050     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+005060     ACCEPT WS-TS-TIME FROM TIME
+005070     MOVE WS-AUDIT-IDENT TO AU-IDENT
+005080     MOVE WS-AUDIT-FIELD TO AU-FIELD-NAME
+005090     MOVE WS-AUDIT-OLD TO AU-OLD-VALUE
+005100     MOVE WS-AUDIT-NEW TO AU-NEW-VALUE
+005110     MOVE WS-TS-DATE TO AU-DATE
+005120     MOVE WS-TS-TIME TO AU-TIME
+005130     MOVE WS-JOB-ID TO AU-JOB-ID
+005140     WRITE AUDIT-RECORD.
+005150 7000-WRITE-AUDIT-EXIT.
+005160     EXIT.
+005170*
+005180*------------------------------------------------------------*
+005190*    8000-FINALIZE                                            *
+005200*------------------------------------------------------------*
+005210 8000-FINALIZE.
+005220     CLOSE CUSTOMER-MASTER-FILE
+005230           ARITH-TRANS-FILE
+005240           CONTROL-CARD-FILE
+005250           BALANCE-REPORT-FILE
+005260           BIRTHDAY-REPORT-FILE
+005270           AUDIT-LOG-FILE.
+005280 8000-FINALIZE-EXIT.
+005290     EXIT.
