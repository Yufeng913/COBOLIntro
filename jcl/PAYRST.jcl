@@ -0,0 +1,43 @@
+//PAYRST   JOB (ACCTNO),'PAYROLL RESTART RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PAYRST - RESUBMISSION OF TRANPROC/PAYROLL AFTER AN ABEND
+//*  PARTWAY THROUGH PAYRUN.jcl.  RUN THIS IN PLACE OF PAYRUN.jcl
+//*  WHEN CKPTOUT (PAY.TRANS.CKPT) ALREADY HOLDS CHECKPOINTS FROM
+//*  THE FAILED RUN.  THE SORT STEP IS OMITTED SINCE THE SORTED
+//*  GENERATION TRANPROC WAS READING IS STILL THE CURRENT ONE.
+//*
+//*  TRANPROC IS GIVEN PARM='RESTART', WHICH COBINTR1 PICKS UP VIA
+//*  ACCEPT WS-RESTART-PARM FROM COMMAND-LINE AND USES TO SKIP ANY
+//*  TRANSACTION AT OR BELOW THE LAST CHECKPOINTED TR-SEQ-NO RATHER
+//*  THAN REPROCESSING THE TRANSACTION FILE FROM THE TOP.
+//*
+//*  MODIFICATION HISTORY
+//*  --------------------------------------------------------
+//*  2026-08-09  YFY  NEW.
+//*  2026-08-09  YFY  CORRECTED CKPTOUT LRECL/BLKSIZE TO MATCH THE
+//*                    32-BYTE CHECKPOINT-RECORD.
+//*  2026-08-09  YFY  FIXED THE PAYROLL COND TEST - IT WAS BYPASSING
+//*                    PAYROLL ON TRANPROC SUCCESS AND RUNNING IT ON
+//*                    FAILURE.  ALSO MADE AUDITLOG ALLOCATABLE ON A
+//*                    FIRST RUN, LIKE CKPTOUT.
+//*--------------------------------------------------------------*
+//*
+//TRANPROC EXEC PGM=COBINTR1,PARM='RESTART'
+//TRANIN   DD  DSN=PAY.TRANS.DAILY(0),DISP=SHR
+//CKPTOUT  DD  DSN=PAY.TRANS.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=3200)
+//SSNRPT   DD  SYSOUT=*
+//TOTRPT   DD  SYSOUT=*
+//*
+//PAYROLL  EXEC PGM=PAYROLL,COND=(0,NE,TRANPROC)
+//CUSTMAST DD  DSN=PAY.CUSTMAST.DATA,DISP=SHR
+//PAYREG   DD  SYSOUT=*
+//AUDITLOG DD  DSN=PAY.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=8200)
+//
