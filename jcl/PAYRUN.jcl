@@ -0,0 +1,72 @@
+//PAYRUN   JOB (ACCTNO),'DAILY PAYROLL RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PAYRUN - DAILY TRANSACTION EDIT AND PAYROLL BATCH STREAM.
+//*
+//*  STEP SORTTRN SORTS THE RAW TRANSACTION EXTRACT INTO
+//*  TR-SEQ-NO SEQUENCE (THE KEY COBINTR1'S CHECKPOINT/RESTART
+//*  LOGIC ASSUMES IS ASCENDING) AND CATALOGS THE RESULT AS THE
+//*  NEXT GENERATION OF THE TRANS.DAILY GDG.
+//*
+//*  STEP TRANPROC RUNS COBINTR1 (PROGRAM-ID cobolintro) AGAINST
+//*  THAT SORTED GENERATION, EDITING SSN AND ACCUMULATING THE
+//*  CONTROL TOTAL, AND ONLY RUNS IF THE SORT STEP CAME BACK CLEAN.
+//*
+//*  STEP PAYROLL RUNS THE PAYROLL PROGRAM AGAINST THE CUSTOMER/
+//*  EMPLOYEE MASTER KEYED ON Ident AND ONLY RUNS IF TRANPROC CAME
+//*  BACK CLEAN - A BAD TRANSACTION EDIT SHOULD NOT BE ALLOWED TO
+//*  FEED PAYROLL.  PAYROLL READS PAY.CUSTMAST.DATA DIRECTLY RATHER
+//*  THAN TRANPROC'S OUTPUT - THE TRANSACTION EXTRACT CARRIES PER-
+//*  RUN ARITHMETIC AND SSN-EDIT DATA, NOT PAYCHECK AMOUNTS, SO IT
+//*  HAS NO FIELDS FOR PAYROLL TO CONSUME.  TR-SEQ-NO (THE SORT KEY
+//*  ABOVE) IS THE TRANSACTION EXTRACT'S OWN RUN SEQUENCE NUMBER -
+//*  IT IS NOT THE CUSTOMER-MASTER Ident KEY, AND TRANSACTION
+//*  RECORDS CARRY NO Ident TO LINK THEM TO A CUSTOMER.
+//*
+//*  MODIFICATION HISTORY
+//*  --------------------------------------------------------
+//*  2026-08-09  YFY  NEW.
+//*  2026-08-09  YFY  CLARIFIED TR-SEQ-NO VS Ident (SEE ABOVE) AND
+//*                    MADE CKPTOUT ALLOCATABLE ON A FIRST RUN.
+//*  2026-08-09  YFY  CORRECTED CKPTOUT LRECL/BLKSIZE TO MATCH THE
+//*                    32-BYTE CHECKPOINT-RECORD.
+//*  2026-08-09  YFY  FIXED THE TRANPROC/PAYROLL COND TESTS - THEY
+//*                    WERE BYPASSING THE DOWNSTREAM STEP ON SUCCESS
+//*                    AND RUNNING IT ON FAILURE.  ALSO MADE AUDITLOG
+//*                    ALLOCATABLE ON A FIRST RUN, LIKE CKPTOUT.
+//*--------------------------------------------------------------*
+//*
+//SORTTRN  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PAY.TRANS.DAILY(0),DISP=SHR
+//SORTOUT  DD  DSN=PAY.TRANS.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=2700)
+//SYSIN    DD  *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//*  TRANPROC TAKES NO PARM ON A NORMAL RUN.  TO RESTART AFTER AN
+//*  ABEND PARTWAY THROUGH, RESUBMIT USING PAYRST.jcl, WHICH SUPPLIES
+//*  PARM='RESTART' SO COBINTR1 PICKS UP FROM ITS LAST CHECKPOINT
+//*  INSTEAD OF REPROCESSING THE WHOLE TRANSACTION FILE.
+//*
+//TRANPROC EXEC PGM=COBINTR1,COND=(0,NE,SORTTRN)
+//TRANIN   DD  DSN=PAY.TRANS.DAILY(+1),DISP=SHR
+//CKPTOUT  DD  DSN=PAY.TRANS.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=3200)
+//SSNRPT   DD  SYSOUT=*
+//TOTRPT   DD  SYSOUT=*
+//*
+//PAYROLL  EXEC PGM=PAYROLL,COND=((0,NE,SORTTRN),(0,NE,TRANPROC))
+//CUSTMAST DD  DSN=PAY.CUSTMAST.DATA,DISP=SHR
+//PAYREG   DD  SYSOUT=*
+//AUDITLOG DD  DSN=PAY.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=8200)
+//
