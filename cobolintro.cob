@@ -1,50 +1,322 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. cobolintro.
-AUTHOR. YuFeng Yao.
-DATE-WRITTEN.April 30th, 2022
-ENVIRONMENT DIVISION. *> one of the big divisions
-
-*> COBOL is not a type language.
-*> Letter case matters
-
-DATA DIVISION. *> used to define the variables used in a program.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 UserName PIC X(30) VALUE "You". *> "PIC is used declaring a variable, X(30) means that maximum 30 digits? and X means that basically anything you can type on your keyboard
-01 Num1 PIC 9 VALUE ZEROS. 
-01 Num2 PIC 9 VALUE ZEROS.
-01 Total PIC 99 VALUE 0.
-01 SSNum.
-       02 SSArea PIC 999.
-       02 SSGroup PIC 99.
-       02 SSSerial PIC 9999.
-01 PIValue CONSTANT AS 3.14. *> How to define a constant
-
-*> These are figurative constants
-
-*> ZERO, ZEROES (represent figurative constant of 0)
-*> SPACE SPACES (self-explanatory)
-*> HIGH-VALUE or HIGH-VALUES (figureative constant of the largest value within)
-*> LOW-VALUE or LOW-VALUES (same but for the smallest value)
-
-*>----------------------------------------------------------------
-
-PROCEDURE DIVISION. *> one of the big divisions
-DISPLAY "What is your name? " WITH NO ADVANCING *>  "with no advancing" does not indent the line
-ACCEPT UserName
-DISPLAY "Hello " UserName *> Self explanatory here
-
-MOVE ZERO TO UserName
-DISPLAY UserName
-DISPLAY "Enter 2 values to sum"
-    ACCEPT Num1
-    ACCEPT Num2
-    COMPUTE Total = Num1 + Num2 
-    DISPLAY Num1 " + " Num2 " = " Total
-    display "Enter your area code"
-    accept SSNum
-    display "Area " SSArea
-
-STOP RUN. *> Every COBOL program ends with STOP RUN.
-
+000010******************************************************************
+000020*
+000030*   IDENTIFICATION DIVISION.
+000040*
+000050******************************************************************
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID.    cobolintro.
+000080 AUTHOR.        YuFeng Yao.
+000090 INSTALLATION.  DATA PROCESSING.
+000100 DATE-WRITTEN.  April 30th, 2022.
+000110 DATE-COMPILED.
+000120*
+000130*   MODIFICATION HISTORY
+000140*   --------------------------------------------------------------
+000150*   DATE        INIT  DESCRIPTION
+000160*   2022-04-30  YFY   ORIGINAL - INTERACTIVE Num1/Num2 ACCEPT LOOP
+000170*                     AND UNVALIDATED SSNum ACCEPT, FOR TEACHING.
+000180*   2026-08-09  YFY   REPLACED THE INTERACTIVE ACCEPT LOOP WITH A
+000190*                     TRANSACTION FILE BATCH RUN THAT COMPUTES
+000200*                     Total PER RECORD AND A GRAND CONTROL TOTAL
+000210*                     FOR THE RUN (DROPPED THE UserName GREETING -
+000220*                     IT HAS NO PLACE IN AN UNATTENDED JOB).
+000230*                     ADDED SSN EDITING AND A DAILY EXCEPTION
+000240*                     REPORT FOR SSNum.
+000250*                     ADDED CHECKPOINT/RESTART SUPPORT SO A MID-
+000260*                     FILE ABEND DOES NOT FORCE A FULL RERUN.
+000365*   2026-08-09  YFY   THE CHECKPOINT RECORD NOW CARRIES THE
+000366*                     EXCEPTION COUNT TOO, RESTORED ON RESTART
+000367*                     ALONGSIDE THE SEQ NO/TOTAL/RECORD COUNT,
+000368*                     AND THE EXCEPTION REPORT IS NOW OPENED
+000369*                     EXTEND RATHER THAN OUTPUT ON A RESTART SO
+000370*                     A RESTART DOES NOT TRUNCATE PRIOR
+000371*                     EXCEPTIONS.  ALSO REPLACED THE COMMAND-LINE
+000372*                     RESTART PARM WITH A LINKAGE SECTION PARM
+000373*                     RECEIVED VIA PROCEDURE DIVISION USING, THE
+000374*                     WAY A PARM ON THE EXEC STATEMENT IS
+000375*                     ACTUALLY DELIVERED UNDER THIS DIALECT.
+000376*
+000380******************************************************************
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER. IBM-370.
+000420 OBJECT-COMPUTER. IBM-370.
+000430*
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT TRANSACTION-FILE
+000470         ASSIGN TO TRANIN
+000480         ORGANIZATION IS LINE SEQUENTIAL.
+000490*
+000500     SELECT CHECKPOINT-FILE
+000510         ASSIGN TO CKPTOUT
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530*
+000540     SELECT EXCEPTION-REPORT-FILE
+000550         ASSIGN TO SSNRPT
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570*
+000580     SELECT SUMMARY-REPORT-FILE
+000590         ASSIGN TO TOTRPT
+000600         ORGANIZATION IS LINE SEQUENTIAL.
+000610*
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680*
+000690 FD  TRANSACTION-FILE
+000700     LABEL RECORDS ARE STANDARD.
+000710     COPY TRANREC.
+000720*
+000730 FD  CHECKPOINT-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY CHKPTREC.
+000760*
+000770 FD  EXCEPTION-REPORT-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790 01  EXCEPTION-REPORT-LINE       PIC X(80).
+000800*
+000810 FD  SUMMARY-REPORT-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  SUMMARY-REPORT-LINE         PIC X(80).
+000840*
+000890 WORKING-STORAGE SECTION.
+000900*
+000910*----------------------------------------------------------------*
+000920*    ORIGINAL TEACHING FIELDS - STILL USED BY THE BATCH RUN      *
+000930*----------------------------------------------------------------*
+000940 01  Num1 PIC 9 VALUE ZEROS.
+000950 01  Num2 PIC 9 VALUE ZEROS.
+000960 01  Total PIC 99 VALUE 0.
+000970 01  SSNum.
+000980     02  SSArea PIC 999.
+000990     02  SSGroup PIC 99.
+001000     02  SSSerial PIC 9999.
+001010*
+001020*----------------------------------------------------------------*
+001030*    SWITCHES                                                    *
+001040*----------------------------------------------------------------*
+001050 01  WS-SWITCHES.
+001060     05  WS-TRANS-EOF-SW         PIC X(01) VALUE "N".
+001070         88  TRANS-EOF                      VALUE "Y".
+001080     05  WS-CKPT-EOF-SW          PIC X(01) VALUE "N".
+001090         88  CKPT-EOF                       VALUE "Y".
+001100     05  WS-RESTART-SW           PIC X(01) VALUE "N".
+001110         88  RESTART-RUN                    VALUE "Y".
+001120     05  WS-SSN-STATUS-SW        PIC X(01) VALUE "Y".
+001130         88  SSN-VALID                      VALUE "Y".
+001140         88  SSN-INVALID                    VALUE "N".
+001210*
+001220*----------------------------------------------------------------*
+001230*    RUN CONTROLS AND ACCUMULATORS                               *
+001240*----------------------------------------------------------------*
+001250 77  WS-CHECKPOINT-INTERVAL      PIC 9(03)   VALUE 10.
+001260 77  WS-GRAND-TOTAL              PIC 9(09)   VALUE ZERO.
+001270 77  WS-RECORD-COUNT             PIC 9(07)   VALUE ZERO.
+001280 77  WS-EXCEPTION-COUNT          PIC 9(07)   VALUE ZERO.
+001290 77  WS-DIVIDE-QUOT              PIC 9(07)   VALUE ZERO.
+001300 77  WS-DIVIDE-REM               PIC 9(03)   VALUE ZERO.
+001310 77  WS-RESTART-SEQ-NO           PIC 9(06)   VALUE ZERO.
+001320 77  WS-RESTART-TOTAL            PIC 9(09)   VALUE ZERO.
+001325 77  WS-RESTART-EXCEPTION-COUNT  PIC 9(07)   VALUE ZERO.
+001330 77  WS-SSN-REASON               PIC X(20)   VALUE SPACES.
+001380*
+001390******************************************************************
+001400*
+001410*   LINKAGE SECTION.
+001420*
+001430******************************************************************
+001440 LINKAGE SECTION.
+001441*
+001442*----------------------------------------------------------------*
+001443*    PARM TEXT FROM THE EXEC STATEMENT (E.G. PARM='RESTART' IN   *
+001444*    jcl/PAYRST.jcl).  THE OPERATING SYSTEM PREFIXES THE PARM    *
+001445*    TEXT WITH A TWO-BYTE BINARY LENGTH HALFWORD; PROCEDURE      *
+001446*    DIVISION USING MAPS BOTH INTO THIS GROUP.                  *
+001447*----------------------------------------------------------------*
+001448 01  WS-RESTART-PARM-AREA.
+001449     05  WS-RESTART-PARM-LEN     PIC S9(4) COMP.
+001450     05  WS-RESTART-PARM         PIC X(08).
+001451*
+001452******************************************************************
+001453*
+001454*   PROCEDURE DIVISION.
+001455*
+001456******************************************************************
+001460 PROCEDURE DIVISION USING WS-RESTART-PARM-AREA.
+001450*
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE
+001480         THRU 1000-INITIALIZE-EXIT
+001490     PERFORM 2000-PROCESS-TRANSACTION
+001500         THRU 2000-PROCESS-TRANSACTION-EXIT
+001510         UNTIL TRANS-EOF
+001520     PERFORM 8000-FINALIZE
+001530         THRU 8000-FINALIZE-EXIT
+001540     STOP RUN.
+001550*
+001560*------------------------------------------------------------*
+001570*    1000-INITIALIZE - OPEN FILES, HONOR RESTART PARAMETER   *
+001580*------------------------------------------------------------*
+001590 1000-INITIALIZE.
+001610     IF WS-RESTART-PARM(1:7) = "RESTART"
+001620         SET RESTART-RUN TO TRUE
+001630     END-IF
+001640     OPEN INPUT TRANSACTION-FILE
+001670     OPEN OUTPUT SUMMARY-REPORT-FILE
+001680     IF RESTART-RUN
+001690         PERFORM 1100-READ-LAST-CHECKPOINT
+001700             THRU 1100-READ-LAST-CHECKPOINT-EXIT
+001710         OPEN EXTEND CHECKPOINT-FILE
+001712         OPEN EXTEND EXCEPTION-REPORT-FILE
+001720         MOVE WS-RESTART-TOTAL TO WS-GRAND-TOTAL
+001722         MOVE WS-RESTART-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+001730     ELSE
+001740         OPEN OUTPUT CHECKPOINT-FILE
+001742         OPEN OUTPUT EXCEPTION-REPORT-FILE
+001750     END-IF
+001760     PERFORM 2100-READ-TRANSACTION
+001770         THRU 2100-READ-TRANSACTION-EXIT.
+001780 1000-INITIALIZE-EXIT.
+001790     EXIT.
+001800*
+001810*------------------------------------------------------------*
+001820*    1100-READ-LAST-CHECKPOINT - FIND THE LAST CHECKPOINT     *
+001830*    WRITTEN BEFORE THE PRIOR RUN ABENDED.                    *
+001840*------------------------------------------------------------*
+001850 1100-READ-LAST-CHECKPOINT.
+001860     OPEN INPUT CHECKPOINT-FILE
+001870     PERFORM 1110-READ-CHECKPOINT
+001880         THRU 1110-READ-CHECKPOINT-EXIT
+001890         UNTIL CKPT-EOF
+001900     CLOSE CHECKPOINT-FILE.
+001910 1100-READ-LAST-CHECKPOINT-EXIT.
+001920     EXIT.
+001930*
+001940 1110-READ-CHECKPOINT.
+001950     READ CHECKPOINT-FILE
+001960         AT END
+001970             SET CKPT-EOF TO TRUE
+001980         NOT AT END
+001990             MOVE CK-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+002000             MOVE CK-RUNNING-TOTAL TO WS-RESTART-TOTAL
+002010             MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+002015             MOVE CK-EXCEPTION-COUNT TO WS-RESTART-EXCEPTION-COUNT
+002020     END-READ.
+002030 1110-READ-CHECKPOINT-EXIT.
+002040     EXIT.
+002050*
+002060*------------------------------------------------------------*
+002070*    2000-PROCESS-TRANSACTION - ONE TRANSACTION RECORD        *
+002080*------------------------------------------------------------*
+002090 2000-PROCESS-TRANSACTION.
+002100     IF RESTART-RUN
+002110             AND TR-SEQ-NO NOT > WS-RESTART-SEQ-NO
+002120         CONTINUE
+002130     ELSE
+002170         PERFORM 2200-COMPUTE-TOTAL
+002180             THRU 2200-COMPUTE-TOTAL-EXIT
+002190         PERFORM 2300-EDIT-SSN
+002200             THRU 2300-EDIT-SSN-EXIT
+002210         ADD 1 TO WS-RECORD-COUNT
+002220         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002230             GIVING WS-DIVIDE-QUOT
+002240             REMAINDER WS-DIVIDE-REM
+002250         IF WS-DIVIDE-REM = ZERO
+002260             PERFORM 2400-WRITE-CHECKPOINT
+002270                 THRU 2400-WRITE-CHECKPOINT-EXIT
+002280         END-IF
+002300     END-IF
+002310     PERFORM 2100-READ-TRANSACTION
+002320         THRU 2100-READ-TRANSACTION-EXIT.
+002330 2000-PROCESS-TRANSACTION-EXIT.
+002340     EXIT.
+002350*
+002360 2100-READ-TRANSACTION.
+002370     READ TRANSACTION-FILE
+002380         AT END
+002390             SET TRANS-EOF TO TRUE
+002400     END-READ.
+002410 2100-READ-TRANSACTION-EXIT.
+002420     EXIT.
+002430*
+002890 2200-COMPUTE-TOTAL.
+002900     MOVE TR-NUM1 TO Num1
+002910     MOVE TR-NUM2 TO Num2
+002920     COMPUTE Total = Num1 + Num2
+002930     ADD Total TO WS-GRAND-TOTAL.
+002940 2200-COMPUTE-TOTAL-EXIT.
+002950     EXIT.
+002960*
+002970*------------------------------------------------------------*
+002980*    2300-EDIT-SSN - REJECT KNOWN-INVALID SSN RANGES          *
+002990*------------------------------------------------------------*
+003000 2300-EDIT-SSN.
+003010     MOVE TR-SSN-AREA TO SSArea
+003020     MOVE TR-SSN-GROUP TO SSGroup
+003030     MOVE TR-SSN-SERIAL TO SSSerial
+003040     SET SSN-VALID TO TRUE
+003050     MOVE SPACES TO WS-SSN-REASON
+003060     EVALUATE TRUE
+003070         WHEN SSArea = ZERO
+003080             MOVE "AREA IS ALL ZEROS" TO WS-SSN-REASON
+003090             SET SSN-INVALID TO TRUE
+003100         WHEN SSArea = 666
+003110             MOVE "AREA IS 666" TO WS-SSN-REASON
+003120             SET SSN-INVALID TO TRUE
+003130         WHEN SSArea >= 900
+003140             MOVE "AREA IN 900-999" TO WS-SSN-REASON
+003150             SET SSN-INVALID TO TRUE
+003160         WHEN SSGroup = ZERO
+003170             MOVE "GROUP IS ALL ZEROS" TO WS-SSN-REASON
+003180             SET SSN-INVALID TO TRUE
+003190         WHEN SSSerial = ZERO
+003200             MOVE "SERIAL IS ALL ZEROS" TO WS-SSN-REASON
+003210             SET SSN-INVALID TO TRUE
+003220         WHEN OTHER
+003230             CONTINUE
+003240     END-EVALUATE
+003250     IF SSN-INVALID
+003260         PERFORM 2310-WRITE-EXCEPTION
+003270             THRU 2310-WRITE-EXCEPTION-EXIT
+003280     END-IF.
+003290 2300-EDIT-SSN-EXIT.
+003300     EXIT.
+003310*
+003320 2310-WRITE-EXCEPTION.
+003330     ADD 1 TO WS-EXCEPTION-COUNT
+003340     MOVE SPACES TO EXCEPTION-REPORT-LINE
+003350     STRING "SEQ " TR-SEQ-NO " SSN " SSArea "-" SSGroup "-"
+003360             SSSerial " REASON: " WS-SSN-REASON
+003370         DELIMITED BY SIZE INTO EXCEPTION-REPORT-LINE
+003380     WRITE EXCEPTION-REPORT-LINE.
+003390 2310-WRITE-EXCEPTION-EXIT.
+003400     EXIT.
+003410*
+003420*------------------------------------------------------------*
+003430*    2400-WRITE-CHECKPOINT - SNAPSHOT PROGRESS EVERY N RECS   *
+003440*------------------------------------------------------------*
+003450 2400-WRITE-CHECKPOINT.
+003460     MOVE TR-SEQ-NO TO CK-LAST-SEQ-NO
+003470     MOVE WS-GRAND-TOTAL TO CK-RUNNING-TOTAL
+003480     MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+003485     MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT
+003490     WRITE CHECKPOINT-RECORD.
+003500 2400-WRITE-CHECKPOINT-EXIT.
+003510     EXIT.
+003520*
+003530*------------------------------------------------------------*
+003540*    8000-FINALIZE - CONTROL-TOTAL SUMMARY, CLOSE FILES       *
+003550*------------------------------------------------------------*
+003560 8000-FINALIZE.
+003570     MOVE SPACES TO SUMMARY-REPORT-LINE
+003580     STRING "RECORDS PROCESSED: " WS-RECORD-COUNT
+003590             "  EXCEPTIONS: " WS-EXCEPTION-COUNT
+003620             "  GRAND CONTROL TOTAL: " WS-GRAND-TOTAL
+003630         DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+003640     WRITE SUMMARY-REPORT-LINE
+003650     CLOSE TRANSACTION-FILE
+003660           CHECKPOINT-FILE
+003670           EXCEPTION-REPORT-FILE
+003690           SUMMARY-REPORT-FILE.
+003700 8000-FINALIZE-EXIT.
+003710     EXIT.
